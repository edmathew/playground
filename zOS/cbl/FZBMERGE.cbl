@@ -0,0 +1,269 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+
+       PROGRAM-ID.     FZBMERGE.
+       INSTALLATION.   PT-SI.
+       AUTHOR.         Edgar Mateus.
+       DATE-WRITTEN.   Aug 2026.
+
+      *----------------------------------------------------------------
+      * FZBMERGE - resequence FZBSPLIT/FIZZBUZZ partition outputs
+      * ========================================================
+      *  Reads the FZBPART descriptor dataset written by FZBSPLIT (one
+      *  record per partition, in ascending FZB-PART-NUMBER/range
+      *  order) and, for each descriptor, opens the matching partial
+      *  FZBOUT-style output dataset (DD FZBOT01..FZBOTnn, selected
+      *  dynamically by FZB-PART-DSN-SUFFIX) and copies its records in
+      *  order onto the single merged output dataset (DD FZBOUT), the
+      *  same record layout FIZZBUZZ itself writes.  Because each
+      *  partition already covers a disjoint, ordered sub-range, the
+      *  merge is a straight concatenation in partition order rather
+      *  than a key-compare merge.
+      *
+      *  Each parallel FIZZBUZZ partition step also writes its own VSAM
+      *  KSDS lookup file to its own DSN rather than sharing
+      *  one across steps - two steps both opening the same KSDS OUTPUT
+      *  would have the second wipe out the first's rows.  This program
+      *  rebuilds the single combined KSDS (DD FZBVSAM) the same way it
+      *  rebuilds the combined QSAM output, by reading each partition's
+      *  KSDS (DD FZBVK01..FZBVKnn, selected dynamically the same way)
+      *  in ascending-key order and writing every row onto the merged
+      *  KSDS.
+      *----------------------------------------------------------------
+      *   DATE         AUTHOR               ALTER
+      *   ----         ------            ----------
+      * 2026/08/08  Edgar Mateus       Initial version.
+      * 2026/08/08  Edgar Mateus       Rebuild the combined VSAM lookup
+      *                                file from the per-partition KSDS
+      *                                files, not just the QSAM output.
+      *----------------------------------------------------------------
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+         CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-3090.
+
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT PARTITION-FILE ASSIGN TO FZBPART
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBPART-STATUS.
+
+              SELECT MERGED-OUTPUT-FILE ASSIGN TO FZBOUT
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBOUT-STATUS.
+
+      *--  One partial output dataset per partition, selected
+      *    dynamically by FZB-PART-DSN-SUFFIX.
+              SELECT PART-OUTPUT-FILE ASSIGN TO DYNAMIC WS-PART-OUT-DD
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-PARTOUT-STATUS.
+
+      *--  Combined VSAM KSDS lookup file, rebuilt from every
+      *    partition's own KSDS.
+              SELECT MERGED-VSAM-FILE ASSIGN TO FZBVSAM
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS FZB-VSAM-KEY OF FZB-VSAM-RECORD
+                     FILE STATUS IS WS-FZBVSAM-STATUS.
+
+      *--  One partial VSAM lookup file per partition, selected
+      *    dynamically by FZB-PART-DSN-SUFFIX.
+              SELECT PART-VSAM-FILE ASSIGN TO DYNAMIC WS-PART-VSAM-DD
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS FZB-VSAM-KEY OF PART-VSAM-RECORD
+                     FILE STATUS IS WS-PARTVSAM-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+         FILE SECTION.
+       FD  PARTITION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBPART.
+
+       FD  MERGED-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBOUT.
+
+       FD  PART-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBOUT REPLACING FZB-OUTPUT-RECORD BY PART-OUTPUT-RECORD.
+
+       FD  MERGED-VSAM-FILE.
+       COPY FZBVSAM.
+
+       FD  PART-VSAM-FILE.
+       COPY FZBVSAM REPLACING FZB-VSAM-RECORD BY PART-VSAM-RECORD.
+
+         WORKING-STORAGE SECTION.
+       01  WS-FZBPART-STATUS             PIC XX VALUE SPACES.
+       01  WS-FZBOUT-STATUS              PIC XX VALUE SPACES.
+       01  WS-PARTOUT-STATUS             PIC XX VALUE SPACES.
+       01  WS-FZBVSAM-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARTVSAM-STATUS            PIC XX VALUE SPACES.
+       01  WS-VSAM-DUP-KEY-SW            PIC X VALUE 'N'.
+           88  WS-VSAM-DUP-KEY           VALUE 'Y'.
+       01  WS-PART-OUT-DD                PIC X(8) VALUE SPACES.
+       01  WS-PART-VSAM-DD               PIC X(8) VALUE SPACES.
+       01  WS-PARTITION-EOF-SW           PIC X VALUE 'N'.
+           88  WS-PARTITION-EOF          VALUE 'Y'.
+       01  WS-PART-EOF-SW                PIC X VALUE 'N'.
+           88  WS-PART-EOF               VALUE 'Y'.
+       01  WS-PARTVSAM-EOF-SW            PIC X VALUE 'N'.
+           88  WS-PARTVSAM-EOF           VALUE 'Y'.
+       01  WS-PARTS-MERGED               PIC 99   VALUE ZERO.
+       01  WS-RECORDS-MERGED             PIC 9(7) VALUE ZERO.
+       01  WS-VSAM-RECORDS-MERGED        PIC 9(7) VALUE ZERO.
+       01  WS-FILE-ERROR-SW              PIC X VALUE 'N'.
+           88  WS-FILE-ERROR             VALUE 'Y'.
+
+      **********************************************
+       PROCEDURE DIVISION.
+      **********************************************
+       MAINLINE SECTION.
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|           FIZZ BUZZ - MERGE STEP             |'
+           DISPLAY '+----------------------------------------------+'
+
+           OPEN INPUT PARTITION-FILE
+           IF WS-FZBPART-STATUS NOT = '00'
+              DISPLAY 'FZB2008E - FZBPART DATASET NOT AVAILABLE'
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT MERGED-OUTPUT-FILE
+           IF WS-FZBOUT-STATUS NOT = '00'
+              DISPLAY 'FZB2020E - ERROR OPENING FZBOUT, STATUS='
+                      WS-FZBOUT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+
+           OPEN OUTPUT MERGED-VSAM-FILE
+           IF WS-FZBVSAM-STATUS NOT = '00'
+              DISPLAY 'FZB2020E - ERROR OPENING FZBVSAM, STATUS='
+                      WS-FZBVSAM-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+
+           PERFORM UNTIL WS-PARTITION-EOF OR WS-FILE-ERROR
+               READ PARTITION-FILE
+                 AT END
+                   SET WS-PARTITION-EOF TO TRUE
+                 NOT AT END
+                   PERFORM 2000-MERGE-ONE-PARTITION
+                   PERFORM 2500-MERGE-ONE-PARTITION-VSAM
+               END-READ
+           END-PERFORM
+
+           CLOSE PARTITION-FILE
+
+           CLOSE MERGED-OUTPUT-FILE
+           IF WS-FZBOUT-STATUS NOT = '00'
+              DISPLAY 'FZB2020E - ERROR CLOSING FZBOUT, STATUS='
+                      WS-FZBOUT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+
+           CLOSE MERGED-VSAM-FILE
+           IF WS-FZBVSAM-STATUS NOT = '00'
+              DISPLAY 'FZB2020E - ERROR CLOSING FZBVSAM, STATUS='
+                      WS-FZBVSAM-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|        FIZZ BUZZ - MERGE - END BATCH         |'
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|  Partitions merged.......: ' WS-PARTS-MERGED
+           DISPLAY '|  Output records merged...: ' WS-RECORDS-MERGED
+           DISPLAY '|  VSAM records merged.....: '
+                   WS-VSAM-RECORDS-MERGED
+           DISPLAY '+----------------------------------------------+'.
+
+           IF WS-FILE-ERROR
+              MOVE 20 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 2000-MERGE-ONE-PARTITION - copy one partition's output dataset,
+      * in full, onto the merged output dataset.
+      *----------------------------------------------------------------
+       2000-MERGE-ONE-PARTITION SECTION.
+           STRING 'FZBOT' FZB-PART-DSN-SUFFIX DELIMITED BY SIZE
+                  INTO WS-PART-OUT-DD
+
+           SET WS-PART-EOF-SW TO 'N'
+           OPEN INPUT PART-OUTPUT-FILE
+           IF WS-PARTOUT-STATUS = '00'
+              PERFORM UNTIL WS-PART-EOF
+                 READ PART-OUTPUT-FILE
+                   AT END
+                     SET WS-PART-EOF TO TRUE
+                   NOT AT END
+                     WRITE FZB-OUTPUT-RECORD
+                         FROM PART-OUTPUT-RECORD
+                     ADD 1 TO WS-RECORDS-MERGED
+                 END-READ
+              END-PERFORM
+              CLOSE PART-OUTPUT-FILE
+              ADD 1 TO WS-PARTS-MERGED
+           ELSE
+              DISPLAY 'FZB2012W - PARTITION OUTPUT NOT FOUND: '
+                      WS-PART-OUT-DD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2500-MERGE-ONE-PARTITION-VSAM - copy one partition's VSAM
+      * lookup file, in full, onto the combined VSAM lookup file.
+      * Each partition's KSDS covers a disjoint
+      * key range and is read back in ascending-key order (ACCESS
+      * SEQUENTIAL), so writing the partitions in FZBPART order onto
+      * the combined KSDS is a straight concatenation, the same as the
+      * QSAM merge above.  The WRITE carries an INVALID KEY phrase, as
+      * ANSI COBOL requires for a keyed WRITE with no USE AFTER
+      * EXCEPTION declarative; a duplicate key here means two
+      * partitions' ranges overlapped and is reported as a file error
+      * rather than left to whatever the runtime does by default.
+      *----------------------------------------------------------------
+       2500-MERGE-ONE-PARTITION-VSAM SECTION.
+           STRING 'FZBVK' FZB-PART-DSN-SUFFIX DELIMITED BY SIZE
+                  INTO WS-PART-VSAM-DD
+
+           SET WS-PARTVSAM-EOF-SW TO 'N'
+           OPEN INPUT PART-VSAM-FILE
+           IF WS-PARTVSAM-STATUS = '00'
+              PERFORM UNTIL WS-PARTVSAM-EOF OR WS-FILE-ERROR
+                 READ PART-VSAM-FILE NEXT RECORD
+                   AT END
+                     SET WS-PARTVSAM-EOF TO TRUE
+                   NOT AT END
+                     SET WS-VSAM-DUP-KEY-SW TO 'N'
+                     WRITE FZB-VSAM-RECORD FROM PART-VSAM-RECORD
+                         INVALID KEY
+                            SET WS-VSAM-DUP-KEY TO TRUE
+                            SET WS-FILE-ERROR TO TRUE
+                            DISPLAY 'FZB2022E - DUPLICATE KEY MERGING '
+                                    'FZBVSAM FROM ' WS-PART-VSAM-DD
+                     END-WRITE
+                     IF NOT WS-VSAM-DUP-KEY
+                        ADD 1 TO WS-VSAM-RECORDS-MERGED
+                     END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PART-VSAM-FILE
+           ELSE
+              DISPLAY 'FZB2016W - PARTITION VSAM FILE NOT FOUND: '
+                      WS-PART-VSAM-DD
+           END-IF.
