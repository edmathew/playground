@@ -1,85 +1,711 @@
-      **************************                                                
-       IDENTIFICATION DIVISION.                                                 
-      **************************                                                
-                                                                                
-       PROGRAM-ID.     FIZZBUZZ.                                                 
-       INSTALLATION.   PT-SI.                                                   
-       AUTHOR.         Edgar Mateus.                                            
-       DATE-WRITTEN.   Out 2014.                                                
-                                                                                
-      *----------------------------------------------------------------         
-      * COBOL SAMPLES - FIZZ BUZZ Algorithm                 
-      * ========================================================                
-      *  #Fizz Buzz - Iterate From 1 to 200                               
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+
+       PROGRAM-ID.     FIZZBUZZ.
+       INSTALLATION.   PT-SI.
+       AUTHOR.         Edgar Mateus.
+       DATE-WRITTEN.   Out 2014.
+
+      *----------------------------------------------------------------
+      * COBOL SAMPLES - FIZZ BUZZ Algorithm
+      * ========================================================
+      *  #Fizz Buzz - Iterate From 1 to CNST-MAX
       *    -> Print Fizz for all multiples of three
       *    -> Print Buzz for all multiples of five
       *    -> Print Fizz Buzz for all multiples of both three and five
-      *----------------------------------------------------------------         
-      *   DATE         AUTHOR               ALTER                               
-      *   ----         ------            ----------                             
-      * xx/xx/xx    xxxxxxxxxxxx       xxxxxxxxxxxxxxxxxxxxxxxx                 
-      *----------------------------------------------------------------         
-                                                                                
-      **************************                                                
-       ENVIRONMENT DIVISION.                                                    
-      **************************                                                
-         CONFIGURATION SECTION.                                                 
-          SOURCE-COMPUTER. IBM-3090.                                            
-      *   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                        
-                                                                                
-      **************************                                                
-       DATA DIVISION.                                                           
-      **************************                                                
-      ***************************                                               
-         WORKING-STORAGE SECTION.                                               
-      *************************** 
-       01 CNST-MAX                          PIC 999 VALUE 200.
-       01 WS-COUNTER                        PIC 999 VALUE ZERO.
-       01 WS-FIZZ-AUX                       PIC 9.
-       01 WS-BUZZ-AUX                       PIC 9.        
-       
-       01  WS-TIME.                                                             
-           05 WS-HH                    PIC 99.                                  
-           05 WS-MM                    PIC 99.                                  
-           05 WS-SS                    PIC 99.                                  
-                                                                                
-      **********************************************                            
-       PROCEDURE DIVISION.                                                      
-      **********************************************                            
-       MAINLINE SECTION.          
-           DISPLAY '+----------------------------------------------+'           
-           DISPLAY '|                FIZZ BUZZ                     |'           
-           DISPLAY '+----------------------------------------------+'           
-           
-           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-TIME                          
-           DISPLAY '[Current Time] - '                                       
-                    WS-HH ':' WS-MM ':' WS-SS       
-                    
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                     UNTIL WS-COUNTER > CNST-MAX
-               COMPUTE WS-FIZZ-AUX = FUNCTION MOD(WS-COUNTER, 3)
-               COMPUTE WS-BUZZ-AUX = FUNCTION MOD(WS-COUNTER, 5)
-               
-               IF (WS-FIZZ-AUX = ZERO AND WS-BUZZ-AUX = ZERO)
-                  DISPLAY 'Fizz Buzz'
-               ELSE
-                  IF WS-FIZZ-AUX = ZERO
-                     DISPLAY 'Fizz'
+      *  The upper bound and the divisor/label rules are no longer
+      *  hardcoded: they are read from the FZBCTL control-card dataset
+      *  (MAXV/STRT/RULE records, see copybook FZBCTL) so operations
+      *  can retarget a run without a recompile.  See FZBRULES for
+      *  maintaining the RULE records and FZBSPLIT/FZBMERGE for running
+      *  a large range as parallel partitions.
+      *----------------------------------------------------------------
+      *   DATE         AUTHOR               ALTER
+      *   ----         ------            ----------
+      * xx/xx/xx    xxxxxxxxxxxx       xxxxxxxxxxxxxxxxxxxxxxxx
+      * 2026/08/08  Edgar Mateus       Externalized range/rules,
+      *                                added FZBOUT/FZBVSAM output,
+      *                                checkpoint/restart, audit log,
+      *                                control totals and RETURN-CODEs.
+      * 2026/08/08  Edgar Mateus       Split the Other-rule-matched
+      *                                total out of Plain so a 3rd+
+      *                                rule doesn't make Plain lump
+      *                                together genuine non-matches
+      *                                and extra-rule matches.
+      *----------------------------------------------------------------
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+         CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-3090.
+      *   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
+
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+      *--  Control-card dataset - upper bound, start value and rules.
+              SELECT CONTROL-CARD-FILE ASSIGN TO FZBCTL
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBCTL-STATUS.
+
+      *--  QSAM report dataset - one record per counter value.
+      *    Managed by operations as a GDG base so a generation is kept
+      *    per business date - see zOS/jcl/FIZZBUZZ.jcl.
+              SELECT OUTPUT-FILE ASSIGN TO FZBOUT
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBOUT-STATUS.
+
+      *--  Checkpoint dataset - last counter completed.
+              SELECT CHECKPOINT-FILE ASSIGN TO FZBCKPT
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBCKPT-STATUS.
+
+      *--  Audit dataset - one record appended per run.
+              SELECT AUDIT-FILE ASSIGN TO FZBAUDT
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBAUDT-STATUS.
+
+      *--  VSAM KSDS lookup file, keyed by counter value.
+              SELECT VSAM-FILE ASSIGN TO FZBVSAM
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS FZB-VSAM-KEY
+                     FILE STATUS IS WS-FZBVSAM-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+      ***************************
+         FILE SECTION.
+      ***************************
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCTL.
+
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBOUT.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCKPT.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBAUDT.
+
+       FD  VSAM-FILE.
+       COPY FZBVSAM.
+
+      ***************************
+         WORKING-STORAGE SECTION.
+      ***************************
+       01 CNST-MAX                          PIC 9(7) VALUE 200.
+       01 WS-START-COUNTER                  PIC 9(7) VALUE 1.
+       01 WS-COUNTER                        PIC 9(7) VALUE ZERO.
+       01 WS-LABEL                          PIC X(20) VALUE SPACES.
+       01 WS-MATCH-COUNT                    PIC 99   VALUE ZERO.
+
+       01  WS-TIME.
+           05 WS-HH                    PIC 99.
+           05 WS-MM                    PIC 99.
+           05 WS-SS                    PIC 99.
+
+       01  WS-CURRENT-DATE              PIC X(8).
+
+      *--  Checkpoint actually found on restart, used to decide whether
+      *    the output/VSAM datasets should be extended or created fresh.
+       01  WS-CKPT-FOUND-SW                  PIC X  VALUE 'N'.
+           88  WS-CKPT-FOUND                 VALUE 'Y'.
+
+      *--  Divisor/label rule table loaded from FZBCTL.
+       01  WS-RULE-COUNT                     PIC 99 VALUE ZERO.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY WS-RULE-IDX.
+               10  WS-RULE-DIVISOR          PIC 9(3).
+               10  WS-RULE-LABEL            PIC X(10).
+       01  WS-RULE-AUX                      PIC 9(3).
+       01  WS-RULE1-MATCHED-SW              PIC X VALUE 'N'.
+           88  WS-RULE1-MATCHED             VALUE 'Y'.
+       01  WS-RULE2-MATCHED-SW              PIC X VALUE 'N'.
+           88  WS-RULE2-MATCHED             VALUE 'Y'.
+
+      *--  File status and control-card work areas.
+       01  WS-FZBCTL-STATUS                 PIC XX VALUE SPACES.
+       01  WS-FZBOUT-STATUS                 PIC XX VALUE SPACES.
+       01  WS-FZBCKPT-STATUS                PIC XX VALUE SPACES.
+       01  WS-FZBAUDT-STATUS                PIC XX VALUE SPACES.
+       01  WS-FZBVSAM-STATUS                PIC XX VALUE SPACES.
+       01  WS-CTL-FILE-PRESENT-SW           PIC X  VALUE 'N'.
+           88  WS-CTL-FILE-PRESENT          VALUE 'Y'.
+       01  WS-VALIDATION-ERROR-SW           PIC X  VALUE 'N'.
+           88  WS-VALIDATION-ERROR          VALUE 'Y'.
+
+      *--  PARM / restart support.  WS-RUN-PARM is filled in MAINLINE
+      *    from the LINKAGE SECTION PARM passed by JCL
+      *    (EXEC PGM=FIZZBUZZ,PARM='...'), not from COMMAND-LINE.
+       01  WS-RUN-PARM                      PIC X(80) VALUE SPACES.
+       01  WS-RESTART-SW                    PIC X     VALUE 'N'.
+           88  WS-RESTART-REQUESTED         VALUE 'Y'.
+       01  WS-MAXP-RAW                      PIC X(76) VALUE SPACES.
+       01  WS-MAXP-TRIMMED                  PIC X(76) VALUE SPACES.
+       01  WS-MAXP-LEN                      PIC 99    VALUE ZERO.
+      *--  A checkpoint is only a safe restart point if nothing past it
+      *    was already written to FZBOUT/FZBVSAM before the abend, and
+      *    OPEN EXTEND/OPEN I-O on restart cannot rewind either dataset
+      *    to an arbitrary prior record - so every counter is
+      *    checkpointed (interval of 1) rather than every Nth one; the
+      *    checkpoint dataset is a small fixed-format sequential file,
+      *    so the extra write per counter is cheap next to a corrupted
+      *    or duplicate-keyed re-run.
+       01  WS-CKPT-INTERVAL                 PIC 9(4) VALUE 1.
+       01  WS-CKPT-LAST-COUNTER             PIC 9(7) VALUE ZERO.
+       01  WS-CKPT-EOF-SW                   PIC X    VALUE 'N'.
+           88  WS-CKPT-EOF                  VALUE 'Y'.
+
+      *--  Control totals for the END BATCH banner.
+       01  WS-FIZZ-COUNT                    PIC 9(7) VALUE ZERO.
+       01  WS-BUZZ-COUNT                    PIC 9(7) VALUE ZERO.
+       01  WS-FIZZBUZZ-COUNT                PIC 9(7) VALUE ZERO.
+      *--  Counter matched a rule other than the divisor-3/divisor-5
+      *    pair (e.g. an added divisor-7 rule) - kept apart from
+      *    WS-PLAIN-COUNT so a genuine no-match plain number stays
+      *    distinguishable from an extra-rule match once a 3rd+ rule
+      *    is in play; folding the two together would make
+      *    WS-PLAIN-COUNT useless for eyeballing run sanity or a bad
+      *    PARM the moment FZBRULES has added another rule.
+       01  WS-OTHER-COUNT                   PIC 9(7) VALUE ZERO.
+       01  WS-PLAIN-COUNT                   PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-COUNT                   PIC 9(7) VALUE ZERO.
+
+      *--  Display edit fields for the totals banner.  Widened to 7
+      *    digits to match CNST-MAX/WS-*-COUNT PIC 9(7), since the
+      *    upper bound is no longer capped at the original literal's
+      *    999,999 ceiling.
+       01  WS-DISP-FIZZ                     PIC Z,ZZZ,ZZ9.
+       01  WS-DISP-BUZZ                     PIC Z,ZZZ,ZZ9.
+       01  WS-DISP-FIZZBUZZ                 PIC Z,ZZZ,ZZ9.
+       01  WS-DISP-OTHER                    PIC Z,ZZZ,ZZ9.
+       01  WS-DISP-PLAIN                    PIC Z,ZZZ,ZZ9.
+       01  WS-DISP-TOTAL                    PIC Z,ZZZ,ZZ9.
+
+      *--  RETURN-CODE values this program can set.
+       01  WS-RETURN-CODE                   PIC S9(4) VALUE ZERO.
+           88  WS-RC-NORMAL                 VALUE 0.
+           88  WS-RC-BAD-MAX-VALUE          VALUE 8.
+           88  WS-RC-BAD-RULE-CARD          VALUE 12.
+           88  WS-RC-NO-RULES               VALUE 16.
+           88  WS-RC-FILE-ERROR             VALUE 20.
+           88  WS-RC-BAD-RANGE              VALUE 24.
+           88  WS-RC-BAD-PARM               VALUE 28.
+
+      ***************************
+         LINKAGE SECTION.
+      ***************************
+      *--  Batch PARM, delivered via register 1 by JCL
+      *    EXEC PGM=FIZZBUZZ,PARM='...'.  LS-PARM-LEN
+      *    is the halfword binary length of the PARM text actually
+      *    supplied; LS-PARM-TEXT is sized to the largest PARM this
+      *    program recognizes and is only valid for its first
+      *    LS-PARM-LEN bytes.
+       01  LS-PARM.
+           05  LS-PARM-LEN                  PIC S9(4) COMP.
+           05  LS-PARM-TEXT                 PIC X(80).
+
+      **********************************************
+       PROCEDURE DIVISION USING LS-PARM.
+      **********************************************
+       MAINLINE SECTION.
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|                FIZZ BUZZ                     |'
+           DISPLAY '+----------------------------------------------+'
+
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-TIME
+           DISPLAY '[Current Time] - '
+                    WS-HH ':' WS-MM ':' WS-SS
+
+           IF LS-PARM-LEN > 80
+              SET WS-RC-BAD-PARM TO TRUE
+              SET WS-VALIDATION-ERROR TO TRUE
+              DISPLAY 'FZB0028E - PARM LENGTH EXCEEDS 80 BYTES, LEN='
+                      LS-PARM-LEN
+           ELSE
+              IF LS-PARM-LEN > ZERO
+                 MOVE LS-PARM-TEXT (1:LS-PARM-LEN) TO WS-RUN-PARM
+              END-IF
+              PERFORM 0100-PARSE-RUN-PARM
+           END-IF
+
+           PERFORM 1000-LOAD-CONTROL-CARDS
+           PERFORM 1500-VALIDATE-CONTROL-VALUES
+
+           IF WS-VALIDATION-ERROR
+              PERFORM 9800-WRITE-AUDIT-RECORD
+              PERFORM 9900-ABORT-RUN
+           END-IF
+
+           PERFORM 2500-DETERMINE-START-COUNTER
+           PERFORM 1600-VALIDATE-START-VS-MAX
+
+           IF WS-VALIDATION-ERROR
+              CLOSE CHECKPOINT-FILE
+              PERFORM 9800-WRITE-AUDIT-RECORD
+              PERFORM 9900-ABORT-RUN
+           END-IF
+
+           PERFORM 2000-OPEN-FILES
+
+           PERFORM VARYING WS-COUNTER FROM WS-START-COUNTER BY 1
+                     UNTIL WS-COUNTER > CNST-MAX OR WS-RC-FILE-ERROR
+               PERFORM 3000-EVALUATE-COUNTER
+               PERFORM 3100-WRITE-RESULT
+               PERFORM 3200-CHECKPOINT-IF-DUE
+           END-PERFORM
+
+           COMPUTE WS-TOTAL-COUNT =
+                   WS-FIZZ-COUNT + WS-BUZZ-COUNT +
+                   WS-FIZZBUZZ-COUNT + WS-OTHER-COUNT +
+                   WS-PLAIN-COUNT
+
+           PERFORM 4000-CLOSE-FILES
+
+           MOVE WS-FIZZ-COUNT     TO WS-DISP-FIZZ
+           MOVE WS-BUZZ-COUNT     TO WS-DISP-BUZZ
+           MOVE WS-FIZZBUZZ-COUNT TO WS-DISP-FIZZBUZZ
+           MOVE WS-OTHER-COUNT    TO WS-DISP-OTHER
+           MOVE WS-PLAIN-COUNT    TO WS-DISP-PLAIN
+           MOVE WS-TOTAL-COUNT    TO WS-DISP-TOTAL
+
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|        FIZZ BUZZ - END BATCH                 |'
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|  Fizz....: ' WS-DISP-FIZZ
+           DISPLAY '|  Buzz....: ' WS-DISP-BUZZ
+           DISPLAY '|  FizzBuzz: ' WS-DISP-FIZZBUZZ
+           DISPLAY '|  Other...: ' WS-DISP-OTHER
+           DISPLAY '|  Plain...: ' WS-DISP-PLAIN
+           DISPLAY '|  Total...: ' WS-DISP-TOTAL
+           DISPLAY '+----------------------------------------------+'.
+
+           IF NOT WS-RC-FILE-ERROR
+              SET WS-RC-NORMAL TO TRUE
+           END-IF
+           PERFORM 9800-WRITE-AUDIT-RECORD
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0100-PARSE-RUN-PARM - look for RESTART and MAX=nnnnnnn tokens
+      * on the PARM.  The digits after "MAX=" are
+      * not zero-padded to a fixed width by an operator coding the
+      * JCL PARM (e.g. PARM='MAX=500'), so the value is trimmed before
+      * the numeric test instead of testing a fixed 7-byte slice.
+      *----------------------------------------------------------------
+       0100-PARSE-RUN-PARM SECTION.
+           IF WS-RUN-PARM (1:7) = 'RESTART'
+              SET WS-RESTART-REQUESTED TO TRUE
+           END-IF
+
+           IF WS-RUN-PARM (1:4) = 'MAX='
+              MOVE WS-RUN-PARM (5:76) TO WS-MAXP-RAW
+              MOVE FUNCTION TRIM (WS-MAXP-RAW) TO WS-MAXP-TRIMMED
+              COMPUTE WS-MAXP-LEN =
+                      FUNCTION LENGTH (FUNCTION TRIM (WS-MAXP-RAW))
+              IF WS-MAXP-LEN > ZERO AND WS-MAXP-LEN <= 7
+                 AND WS-MAXP-TRIMMED (1:WS-MAXP-LEN) IS NUMERIC
+                 MOVE WS-MAXP-TRIMMED (1:WS-MAXP-LEN) TO CNST-MAX
+              ELSE
+                 SET WS-RC-BAD-MAX-VALUE TO TRUE
+                 SET WS-VALIDATION-ERROR TO TRUE
+                 DISPLAY 'FZB0008E - PARM MAX= VALUE IS NOT NUMERIC'
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-CONTROL-CARDS - read FZBCTL (MAXV/STRT/RULE records).
+      * If the dataset is missing or empty the original defaults
+      * (CNST-MAX=200, rules 3=Fizz/5=Buzz) remain in effect so an
+      * un-configured run behaves exactly as before.
+      *----------------------------------------------------------------
+       1000-LOAD-CONTROL-CARDS SECTION.
+           MOVE 3   TO WS-RULE-DIVISOR (1)
+           MOVE 'Fizz'      TO WS-RULE-LABEL (1)
+           MOVE 5   TO WS-RULE-DIVISOR (2)
+           MOVE 'Buzz'      TO WS-RULE-LABEL (2)
+           MOVE 2   TO WS-RULE-COUNT
+
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-FZBCTL-STATUS = '00'
+              SET WS-CTL-FILE-PRESENT TO TRUE
+              MOVE ZERO TO WS-RULE-COUNT
+              PERFORM UNTIL WS-FZBCTL-STATUS = '10'
+                 READ CONTROL-CARD-FILE
+                   AT END
+                     MOVE '10' TO WS-FZBCTL-STATUS
+                   NOT AT END
+                     PERFORM 1100-APPLY-CONTROL-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1100-APPLY-CONTROL-RECORD - classify one FZBCTL record.
+      *----------------------------------------------------------------
+       1100-APPLY-CONTROL-RECORD SECTION.
+           EVALUATE TRUE
+               WHEN FZB-REC-IS-MAXV
+                    IF FZB-MAX-VALUE IS NUMERIC
+                       MOVE FZB-MAX-VALUE TO CNST-MAX
+                    ELSE
+                       SET WS-RC-BAD-MAX-VALUE TO TRUE
+                       SET WS-VALIDATION-ERROR TO TRUE
+                       DISPLAY 'FZB0008E - MAXV CONTROL CARD VALUE '
+                               'IS NOT NUMERIC: ' FZB-MAX-VALUE
+                    END-IF
+               WHEN FZB-REC-IS-START
+                    IF FZB-START-VALUE IS NUMERIC
+                       MOVE FZB-START-VALUE TO WS-START-COUNTER
+                    ELSE
+                       SET WS-RC-BAD-MAX-VALUE TO TRUE
+                       SET WS-VALIDATION-ERROR TO TRUE
+                       DISPLAY 'FZB0008E - STRT CONTROL CARD VALUE '
+                               'IS NOT NUMERIC: ' FZB-START-VALUE
+                    END-IF
+               WHEN FZB-REC-IS-RULE
+                    PERFORM 1200-ADD-RULE-FROM-CARD
+               WHEN FZB-REC-IS-PART
+                    CONTINUE
+               WHEN OTHER
+                    SET WS-RC-BAD-RULE-CARD TO TRUE
+                    SET WS-VALIDATION-ERROR TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * 1200-ADD-RULE-FROM-CARD - add one RULE record to the table.
+      *----------------------------------------------------------------
+       1200-ADD-RULE-FROM-CARD SECTION.
+           IF FZB-DIVISOR IS NOT NUMERIC
+              OR FZB-DIVISOR = '000'
+              OR FZB-LABEL = SPACES
+              SET WS-RC-BAD-RULE-CARD TO TRUE
+              SET WS-VALIDATION-ERROR TO TRUE
+           ELSE
+              IF WS-RULE-COUNT < 20
+                 ADD 1 TO WS-RULE-COUNT
+                 MOVE FZB-DIVISOR  TO WS-RULE-DIVISOR (WS-RULE-COUNT)
+                 MOVE FZB-LABEL    TO WS-RULE-LABEL (WS-RULE-COUNT)
+              ELSE
+                 SET WS-RC-BAD-RULE-CARD TO TRUE
+                 SET WS-VALIDATION-ERROR TO TRUE
+                 DISPLAY 'FZB0012E - RULE TABLE FULL, CARD REJECTED: '
+                         FZB-DIVISOR '=' FZB-LABEL
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1500-VALIDATE-CONTROL-VALUES - reject a zero/blank range or a
+      * rule table left empty by a malformed control card.
+      *----------------------------------------------------------------
+       1500-VALIDATE-CONTROL-VALUES SECTION.
+           IF NOT WS-VALIDATION-ERROR
+              IF CNST-MAX = ZERO
+                 SET WS-RC-BAD-MAX-VALUE TO TRUE
+                 SET WS-VALIDATION-ERROR TO TRUE
+                 DISPLAY 'FZB0008E - CNST-MAX IS ZERO OR INVALID'
+              END-IF
+           END-IF
+
+           IF NOT WS-VALIDATION-ERROR
+              IF WS-RULE-COUNT = ZERO
+                 SET WS-RC-NO-RULES TO TRUE
+                 SET WS-VALIDATION-ERROR TO TRUE
+                 DISPLAY 'FZB0016E - NO DIVISOR/LABEL RULES LOADED'
+              END-IF
+           END-IF
+
+           IF WS-VALIDATION-ERROR AND WS-RC-BAD-RULE-CARD
+              DISPLAY 'FZB0012E - MALFORMED RULE CONTROL CARD'
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1600-VALIDATE-START-VS-MAX - reject a start point beyond the
+      * upper bound, checked against WS-START-COUNTER only after
+      * 2500-DETERMINE-START-COUNTER has run so this catches both an
+      * STRT control card greater than MAXV and a PARM=RESTART against
+      * a checkpoint already at or past MAXV; either would otherwise
+      * make the main PERFORM VARYING loop run zero times and produce
+      * an all-zero control-totals banner with RETURN-CODE 0.
+      *----------------------------------------------------------------
+       1600-VALIDATE-START-VS-MAX SECTION.
+           IF WS-START-COUNTER > CNST-MAX
+              SET WS-RC-BAD-RANGE TO TRUE
+              SET WS-VALIDATION-ERROR TO TRUE
+              DISPLAY 'FZB0024E - START COUNTER EXCEEDS UPPER BOUND, '
+                      'START=' WS-START-COUNTER ' MAX=' CNST-MAX
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2000-OPEN-FILES - a genuine restart (a checkpoint was actually
+      * found by 2500-DETERMINE-START-COUNTER) extends the existing
+      * QSAM report and opens the VSAM lookup I-O, so the records
+      * already written for counters 1..checkpoint are preserved; a
+      * fresh run (no restart, or RESTART with nothing yet checkpointed)
+      * creates both datasets from scratch.  Because every counter is
+      * checkpointed (see WS-CKPT-INTERVAL), the last checkpoint always
+      * equals the last counter actually written to FZBOUT/FZBVSAM, so
+      * resuming at checkpoint+1 can never re-WRITE a key/record that
+      * is already on either dataset.
+      *----------------------------------------------------------------
+       2000-OPEN-FILES SECTION.
+           IF WS-CKPT-FOUND
+              OPEN EXTEND OUTPUT-FILE
+              OPEN I-O VSAM-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              OPEN OUTPUT VSAM-FILE
+           END-IF
+
+           IF WS-FZBOUT-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR OPENING FZBOUT, STATUS='
+                      WS-FZBOUT-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF
+
+           IF WS-FZBVSAM-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR OPENING FZBVSAM, STATUS='
+                      WS-FZBVSAM-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2500-DETERMINE-START-COUNTER - resume from the last checkpoint
+      * when PARM=RESTART was supplied, then leave the
+      * checkpoint file positioned for new checkpoint records to be
+      * appended by 3200-CHECKPOINT-IF-DUE.  WS-CKPT-FOUND records
+      * whether a checkpoint was actually read back, so 2000-OPEN-FILES
+      * knows whether to extend or (re)create the other run datasets.
+      *----------------------------------------------------------------
+       2500-DETERMINE-START-COUNTER SECTION.
+           IF WS-RESTART-REQUESTED
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-FZBCKPT-STATUS = '00'
+                 PERFORM UNTIL WS-CKPT-EOF
+                    READ CHECKPOINT-FILE
+                      AT END
+                        SET WS-CKPT-EOF TO TRUE
+                      NOT AT END
+                        MOVE FZB-CKPT-LAST-COUNTER
+                          TO WS-CKPT-LAST-COUNTER
+                    END-READ
+                 END-PERFORM
+                 CLOSE CHECKPOINT-FILE
+                 IF WS-CKPT-LAST-COUNTER > ZERO
+                    COMPUTE WS-START-COUNTER = WS-CKPT-LAST-COUNTER + 1
+                    SET WS-CKPT-FOUND TO TRUE
+                 END-IF
+                 OPEN EXTEND CHECKPOINT-FILE
+              ELSE
+                 OPEN OUTPUT CHECKPOINT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           IF WS-FZBCKPT-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR OPENING FZBCKPT, STATUS='
+                      WS-FZBCKPT-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3000-EVALUATE-COUNTER - apply every rule in WS-RULE-TABLE to
+      * WS-COUNTER and build the composite label.  The divisor-3 rule
+      * alone yields the Fizz total, the divisor-5 rule alone yields
+      * the Buzz total and both together yield the FizzBuzz total,
+      * matching the original program's control totals.  Matching is
+      * by divisor value, not label text, because FZBRULES lets
+      * operations CHG a rule's label independently of its divisor
+      * (e.g. re-entering the divisor-3 rule as "Tri") - keying the
+      * totals off the label would silently zero them out the moment
+      * a rule got relabeled.  Any additional rules (e.g. a 7 ->
+      * BuzzFizz rule) add onto WS-LABEL and are counted in
+      * WS-OTHER-COUNT, not WS-PLAIN-COUNT, so a genuine no-match
+      * plain number stays distinguishable from an extra-rule match.
+      *----------------------------------------------------------------
+       3000-EVALUATE-COUNTER SECTION.
+           MOVE SPACES TO WS-LABEL
+           MOVE ZERO   TO WS-MATCH-COUNT
+           SET WS-RULE1-MATCHED-SW TO 'N'
+           SET WS-RULE2-MATCHED-SW TO 'N'
+
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                     UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               COMPUTE WS-RULE-AUX = FUNCTION MOD(WS-COUNTER,
+                       WS-RULE-DIVISOR (WS-RULE-IDX))
+               IF WS-RULE-AUX = ZERO
+                  ADD 1 TO WS-MATCH-COUNT
+                  IF WS-RULE-DIVISOR (WS-RULE-IDX) = 3
+                     SET WS-RULE1-MATCHED TO TRUE
+                  END-IF
+                  IF WS-RULE-DIVISOR (WS-RULE-IDX) = 5
+                     SET WS-RULE2-MATCHED TO TRUE
+                  END-IF
+                  IF WS-LABEL = SPACES
+                     MOVE FUNCTION TRIM(WS-RULE-LABEL (WS-RULE-IDX))
+                          TO WS-LABEL
                   ELSE
-                     IF WS-BUZZ-AUX = ZERO
-                        DISPLAY 'Buzz'
-                     ELSE
-                        DISPLAY WS-COUNTER
-                     END-IF
+                     STRING FUNCTION TRIM(WS-LABEL) ' '
+                            FUNCTION TRIM(WS-RULE-LABEL (WS-RULE-IDX))
+                            DELIMITED BY SIZE INTO WS-LABEL
                   END-IF
                END-IF
            END-PERFORM
-                                        
-           DISPLAY '+----------------------------------------------+'           
-           DISPLAY '|        FIZZ BUZZ - END BATCH                 |'           
-           DISPLAY '+----------------------------------------------+'.          
-                      
-           MOVE 0 TO RETURN-CODE.
-                      
-           STOP RUN.                     
-  
\ No newline at end of file
+
+           IF WS-MATCH-COUNT = ZERO
+              MOVE WS-COUNTER TO WS-LABEL
+              ADD 1 TO WS-PLAIN-COUNT
+           ELSE
+              IF WS-RULE1-MATCHED AND WS-RULE2-MATCHED
+                 ADD 1 TO WS-FIZZBUZZ-COUNT
+              ELSE
+                 IF WS-RULE1-MATCHED
+                    ADD 1 TO WS-FIZZ-COUNT
+                 ELSE
+                    IF WS-RULE2-MATCHED
+                       ADD 1 TO WS-BUZZ-COUNT
+                    ELSE
+                       ADD 1 TO WS-OTHER-COUNT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           DISPLAY WS-LABEL.
+
+      *----------------------------------------------------------------
+      * 3100-WRITE-RESULT - write the sequential report record and the
+      * matching VSAM lookup record.  The VSAM WRITE carries an
+      * INVALID KEY phrase, as ANSI COBOL requires for a WRITE against
+      * a keyed file with no USE AFTER EXCEPTION declarative; a
+      * duplicate key here (e.g. an operator restarting without
+      * PARM=RESTART against an already-populated FZBVSAM) is reported
+      * as a file error rather than left to whatever the runtime does
+      * by default.
+      *----------------------------------------------------------------
+       3100-WRITE-RESULT SECTION.
+           MOVE WS-COUNTER       TO FZB-OUT-COUNTER
+           MOVE WS-LABEL         TO FZB-OUT-LABEL
+           MOVE WS-CURRENT-DATE  TO FZB-OUT-BUS-DATE
+           WRITE FZB-OUTPUT-RECORD
+           IF WS-FZBOUT-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR WRITING FZBOUT, STATUS='
+                      WS-FZBOUT-STATUS ' COUNTER=' WS-COUNTER
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF
+
+           MOVE WS-COUNTER       TO FZB-VSAM-KEY
+           MOVE WS-LABEL         TO FZB-VSAM-LABEL
+           MOVE WS-CURRENT-DATE  TO FZB-VSAM-BUS-DATE
+           WRITE FZB-VSAM-RECORD
+               INVALID KEY
+                  DISPLAY 'FZB0022E - DUPLICATE KEY WRITING FZBVSAM, '
+                          'COUNTER=' WS-COUNTER
+                  SET WS-RC-FILE-ERROR TO TRUE
+           END-WRITE
+           IF WS-FZBVSAM-STATUS NOT = '00'
+              AND WS-FZBVSAM-STATUS NOT = '22'
+              DISPLAY 'FZB0020E - ERROR WRITING FZBVSAM, STATUS='
+                      WS-FZBVSAM-STATUS ' COUNTER=' WS-COUNTER
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3200-CHECKPOINT-IF-DUE - every WS-CKPT-INTERVAL counters, and
+      * on the final counter, record WS-COUNTER as the restart point.
+      *----------------------------------------------------------------
+       3200-CHECKPOINT-IF-DUE SECTION.
+           IF FUNCTION MOD(WS-COUNTER, WS-CKPT-INTERVAL) = ZERO
+              OR WS-COUNTER = CNST-MAX
+              MOVE WS-COUNTER TO FZB-CKPT-LAST-COUNTER
+              MOVE WS-HH TO FZB-CKPT-HH
+              MOVE WS-MM TO FZB-CKPT-MM
+              MOVE WS-SS TO FZB-CKPT-SS
+              WRITE FZB-CHECKPOINT-RECORD
+              IF WS-FZBCKPT-STATUS NOT = '00'
+                 DISPLAY 'FZB0020E - ERROR WRITING FZBCKPT, STATUS='
+                         WS-FZBCKPT-STATUS ' COUNTER=' WS-COUNTER
+                 SET WS-RC-FILE-ERROR TO TRUE
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 4000-CLOSE-FILES
+      *----------------------------------------------------------------
+       4000-CLOSE-FILES SECTION.
+           CLOSE OUTPUT-FILE
+           IF WS-FZBOUT-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR CLOSING FZBOUT, STATUS='
+                      WS-FZBOUT-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF
+
+           CLOSE VSAM-FILE
+           IF WS-FZBVSAM-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR CLOSING FZBVSAM, STATUS='
+                      WS-FZBVSAM-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF WS-FZBCKPT-STATUS NOT = '00'
+              DISPLAY 'FZB0020E - ERROR CLOSING FZBCKPT, STATUS='
+                      WS-FZBCKPT-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 9800-WRITE-AUDIT-RECORD - append one audit record for this run,
+      * whether it ran to completion or was rejected by
+      * PARM/control-card validation.
+      *----------------------------------------------------------------
+       9800-WRITE-AUDIT-RECORD SECTION.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FZBAUDT-STATUS = '35'
+              CLOSE AUDIT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE WS-CURRENT-DATE     TO FZB-AUD-RUN-DATE
+           MOVE WS-HH               TO FZB-AUD-HH
+           MOVE WS-MM               TO FZB-AUD-MM
+           MOVE WS-SS               TO FZB-AUD-SS
+           MOVE WS-START-COUNTER    TO FZB-AUD-START-CTR
+           MOVE CNST-MAX            TO FZB-AUD-MAX-VALUE
+           MOVE WS-FIZZ-COUNT       TO FZB-AUD-FIZZ-COUNT
+           MOVE WS-BUZZ-COUNT       TO FZB-AUD-BUZZ-COUNT
+           MOVE WS-FIZZBUZZ-COUNT   TO FZB-AUD-FIZZBUZZ-COUNT
+           MOVE WS-OTHER-COUNT      TO FZB-AUD-OTHER-COUNT
+           MOVE WS-PLAIN-COUNT      TO FZB-AUD-PLAIN-COUNT
+           MOVE WS-TOTAL-COUNT      TO FZB-AUD-TOTAL-COUNT
+           MOVE WS-RETURN-CODE      TO FZB-AUD-RETURN-CODE
+
+           WRITE FZB-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      *----------------------------------------------------------------
+      * 9900-ABORT-RUN - PARM/control-card validation failed before any
+      * processing started; set a distinct RETURN-CODE and stop.
+      *----------------------------------------------------------------
+       9900-ABORT-RUN SECTION.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
