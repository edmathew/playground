@@ -0,0 +1,352 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+
+       PROGRAM-ID.     FZBSPLIT.
+       INSTALLATION.   PT-SI.
+       AUTHOR.         Edgar Mateus.
+       DATE-WRITTEN.   Aug 2026.
+
+      *----------------------------------------------------------------
+      * FZBSPLIT - split a FIZZBUZZ range into N parallel partitions
+      * ========================================================
+      *  Reads a master FZBCTL control-card dataset (MAXV, PART and
+      *  at least one RULE record are required; STRT is optional and
+      *  defaults to 1 - see copybook FZBCTL) and
+      *  divides the STRT..MAXV range into FZB-PART-COUNT roughly
+      *  equal, non-overlapping slices.  Writes:
+      *    - DD FZBPART - one descriptor record per slice (copybook
+      *      FZBPART), for FZBMERGE to read back the slice order, and
+      *    - DD FZBCTLnn-style per-partition control-card datasets
+      *      (DD FZBCT01..FZBCTnn) - each a self-contained FZBCTL
+      *      dataset (its own MAXV/STRT/RULE records) that a parallel
+      *      FIZZBUZZ job step can run against unchanged, writing its
+      *      own FZBOUT slice (DD FZBOT01..FZBOTnn) for FZBMERGE.
+      *  See zOS/jcl/FZBPARTN.jcl for a sample partitioned run.
+      *----------------------------------------------------------------
+      *   DATE         AUTHOR               ALTER
+      *   ----         ------            ----------
+      * 2026/08/08  Edgar Mateus       Initial version.
+      * 2026/08/08  Edgar Mateus       Reject STRT greater than MAXV
+      *                                instead of computing a negative
+      *                                range size.
+      * 2026/08/08  Edgar Mateus       Reject a master control file
+      *                                with no RULE records, and a
+      *                                PART count larger than the
+      *                                range, instead of writing
+      *                                per-partition control cards
+      *                                that FIZZBUZZ would only reject
+      *                                later, one partition step at a
+      *                                time.
+      *----------------------------------------------------------------
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+         CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-3090.
+
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT CONTROL-CARD-FILE ASSIGN TO FZBCTL
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBCTL-STATUS.
+
+              SELECT PARTITION-FILE ASSIGN TO FZBPART
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBPART-STATUS.
+
+      *--  One per-partition control-card dataset, selected dynamically
+      *    by FZB-PART-DSN-SUFFIX via ASSIGN TO DYNAMIC WS-PART-CTL-DD.
+              SELECT PART-CONTROL-FILE ASSIGN TO DYNAMIC WS-PART-CTL-DD
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-PARTCTL-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+         FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCTL.
+
+       FD  PARTITION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBPART.
+
+       FD  PART-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCTL REPLACING FZB-CONTROL-RECORD BY PART-CTL-RECORD.
+
+         WORKING-STORAGE SECTION.
+       01  WS-FZBCTL-STATUS              PIC XX VALUE SPACES.
+       01  WS-FZBPART-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARTCTL-STATUS             PIC XX VALUE SPACES.
+
+       01  WS-OVERALL-MAX                PIC 9(7) VALUE ZERO.
+       01  WS-OVERALL-START              PIC 9(7) VALUE 1.
+       01  WS-PART-COUNT                 PIC 99   VALUE 4.
+       01  WS-RULE-COUNT                 PIC 99   VALUE ZERO.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY WS-RULE-IDX.
+               10  WS-RULE-DIVISOR       PIC 9(3).
+               10  WS-RULE-LABEL         PIC X(10).
+
+       01  WS-RANGE-SIZE                 PIC 9(7) VALUE ZERO.
+       01  WS-SLICE-SIZE                 PIC 9(7) VALUE ZERO.
+       01  WS-SLICE-REMAINDER            PIC 9(7) VALUE ZERO.
+       01  WS-SLICE-START                PIC 9(7) VALUE ZERO.
+       01  WS-SLICE-END                  PIC 9(7) VALUE ZERO.
+       01  WS-SLICE-EXTRA                PIC 9(7) VALUE ZERO.
+       01  WS-PART-NUM                   PIC 99   VALUE ZERO.
+       01  WS-PART-DSN-SUFFIX            PIC X(2) VALUE SPACES.
+       01  WS-PART-CTL-DD                PIC X(8) VALUE SPACES.
+       01  WS-RULE-CARD-ERROR-SW         PIC X  VALUE 'N'.
+           88  WS-RULE-CARD-ERROR        VALUE 'Y'.
+       01  WS-FILE-ERROR-SW              PIC X  VALUE 'N'.
+           88  WS-FILE-ERROR             VALUE 'Y'.
+
+      **********************************************
+       PROCEDURE DIVISION.
+      **********************************************
+       MAINLINE SECTION.
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|           FIZZ BUZZ - SPLIT DRIVER           |'
+           DISPLAY '+----------------------------------------------+'
+
+           PERFORM 1000-LOAD-MASTER-CONTROL-CARDS
+
+           IF WS-RULE-CARD-ERROR
+              DISPLAY 'FZB1012E - MALFORMED RULE CONTROL CARD'
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-OVERALL-MAX = ZERO OR WS-PART-COUNT = ZERO
+              DISPLAY 'FZB1008E - MAXV OR PART COUNT NOT SUPPLIED'
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-RULE-COUNT = ZERO
+              DISPLAY 'FZB1016E - NO DIVISOR/LABEL RULES LOADED'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-OVERALL-START > WS-OVERALL-MAX
+              DISPLAY 'FZB1028E - START VALUE EXCEEDS UPPER BOUND, '
+                      'START=' WS-OVERALL-START ' MAX=' WS-OVERALL-MAX
+              MOVE 24 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           COMPUTE WS-RANGE-SIZE =
+                   WS-OVERALL-MAX - WS-OVERALL-START + 1
+              ON SIZE ERROR
+                 DISPLAY 'FZB1028E - RANGE SIZE COMPUTATION OVERFLOWED'
+                 MOVE 24 TO RETURN-CODE
+                 STOP RUN
+           END-COMPUTE
+
+           IF WS-PART-COUNT > WS-RANGE-SIZE
+              DISPLAY 'FZB1028E - PART COUNT EXCEEDS RANGE SIZE, '
+                      'PART=' WS-PART-COUNT ' RANGE=' WS-RANGE-SIZE
+              MOVE 24 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           DIVIDE WS-RANGE-SIZE BY WS-PART-COUNT
+                  GIVING WS-SLICE-SIZE
+                  REMAINDER WS-SLICE-REMAINDER
+
+           OPEN OUTPUT PARTITION-FILE
+           IF WS-FZBPART-STATUS NOT = '00'
+              DISPLAY 'FZB1024E - ERROR OPENING FZBPART, STATUS='
+                      WS-FZBPART-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+           MOVE WS-OVERALL-START TO WS-SLICE-START
+
+           PERFORM VARYING WS-PART-NUM FROM 1 BY 1
+                     UNTIL WS-PART-NUM > WS-PART-COUNT OR WS-FILE-ERROR
+               MOVE ZERO TO WS-SLICE-EXTRA
+               IF WS-PART-NUM <= WS-SLICE-REMAINDER
+                  MOVE 1 TO WS-SLICE-EXTRA
+               END-IF
+               COMPUTE WS-SLICE-END = WS-SLICE-START +
+                       WS-SLICE-SIZE + WS-SLICE-EXTRA - 1
+
+               MOVE WS-PART-NUM TO WS-PART-DSN-SUFFIX
+
+               PERFORM 2000-WRITE-PARTITION-DESCRIPTOR
+               PERFORM 3000-WRITE-PARTITION-CONTROL-CARDS
+
+               DISPLAY '  PARTITION ' WS-PART-NUM ' : '
+                       WS-SLICE-START ' THRU ' WS-SLICE-END
+
+               COMPUTE WS-SLICE-START = WS-SLICE-END + 1
+           END-PERFORM
+
+           CLOSE PARTITION-FILE
+           IF WS-FZBPART-STATUS NOT = '00'
+              DISPLAY 'FZB1024E - ERROR CLOSING FZBPART, STATUS='
+                      WS-FZBPART-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF
+
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|     FIZZ BUZZ - SPLIT DRIVER - END BATCH     |'
+           DISPLAY '+----------------------------------------------+'
+
+           IF WS-FILE-ERROR
+              MOVE 20 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-MASTER-CONTROL-CARDS - read MAXV/STRT/PART/RULE from
+      * the master FZBCTL dataset.
+      *----------------------------------------------------------------
+       1000-LOAD-MASTER-CONTROL-CARDS SECTION.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-FZBCTL-STATUS = '00'
+              PERFORM UNTIL WS-FZBCTL-STATUS = '10'
+                 READ CONTROL-CARD-FILE
+                   AT END
+                     MOVE '10' TO WS-FZBCTL-STATUS
+                   NOT AT END
+                     PERFORM 1100-APPLY-MASTER-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       1100-APPLY-MASTER-RECORD SECTION.
+           EVALUATE TRUE
+               WHEN FZB-REC-IS-MAXV OF FZB-CONTROL-RECORD
+                    IF FZB-MAX-VALUE OF FZB-CONTROL-RECORD IS NUMERIC
+                       MOVE FZB-MAX-VALUE OF FZB-CONTROL-RECORD
+                         TO WS-OVERALL-MAX
+                    END-IF
+               WHEN FZB-REC-IS-START OF FZB-CONTROL-RECORD
+                    IF FZB-START-VALUE OF FZB-CONTROL-RECORD IS NUMERIC
+                       MOVE FZB-START-VALUE OF FZB-CONTROL-RECORD
+                         TO WS-OVERALL-START
+                    END-IF
+               WHEN FZB-REC-IS-PART OF FZB-CONTROL-RECORD
+                    IF FZB-PART-COUNT OF FZB-CONTROL-RECORD IS NUMERIC
+                       MOVE FZB-PART-COUNT OF FZB-CONTROL-RECORD
+                         TO WS-PART-COUNT
+                    END-IF
+               WHEN FZB-REC-IS-RULE OF FZB-CONTROL-RECORD
+                    IF FZB-DIVISOR OF FZB-CONTROL-RECORD IS NOT NUMERIC
+                          OR FZB-DIVISOR OF FZB-CONTROL-RECORD = '000'
+                          OR FZB-LABEL OF FZB-CONTROL-RECORD = SPACES
+                       DISPLAY 'FZB1020W - BAD RULE RECORD, DIVISOR='
+                               FZB-DIVISOR OF FZB-CONTROL-RECORD
+                               ' LABEL=' FZB-LABEL OF FZB-CONTROL-RECORD
+                       SET WS-RULE-CARD-ERROR TO TRUE
+                    ELSE
+                       IF WS-RULE-COUNT < 20
+                          ADD 1 TO WS-RULE-COUNT
+                          MOVE FZB-DIVISOR OF FZB-CONTROL-RECORD TO
+                               WS-RULE-DIVISOR (WS-RULE-COUNT)
+                          MOVE FZB-LABEL OF FZB-CONTROL-RECORD TO
+                               WS-RULE-LABEL (WS-RULE-COUNT)
+                       ELSE
+                          DISPLAY 'FZB1020W - RULE TABLE FULL, '
+                                  'CARD REJECTED: DIVISOR='
+                                  FZB-DIVISOR OF FZB-CONTROL-RECORD
+                                  ' LABEL='
+                                  FZB-LABEL OF FZB-CONTROL-RECORD
+                          SET WS-RULE-CARD-ERROR TO TRUE
+                       END-IF
+                    END-IF
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * 2000-WRITE-PARTITION-DESCRIPTOR - one FZBPART record per slice,
+      * for FZBMERGE to resequence the partial outputs.
+      *----------------------------------------------------------------
+       2000-WRITE-PARTITION-DESCRIPTOR SECTION.
+           MOVE WS-PART-NUM        TO FZB-PART-NUMBER
+           MOVE WS-SLICE-START     TO FZB-PART-START
+           MOVE WS-SLICE-END       TO FZB-PART-END
+           MOVE WS-PART-DSN-SUFFIX TO FZB-PART-DSN-SUFFIX
+           WRITE FZB-PARTITION-RECORD
+           IF WS-FZBPART-STATUS NOT = '00'
+              DISPLAY 'FZB1024E - ERROR WRITING FZBPART, STATUS='
+                      WS-FZBPART-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3000-WRITE-PARTITION-CONTROL-CARDS - write a self-contained
+      * FZBCTL dataset (MAXV/STRT/RULE) for this slice.  Each parallel
+      * job step points its FIZZBUZZ step's FZBCTL DD at the matching
+      * generated dataset (suffix WS-PART-DSN-SUFFIX) and its FZBOUT DD
+      * at its own output slice; FZBMERGE concatenates the slices back
+      * into one ordered dataset afterwards.
+      *----------------------------------------------------------------
+       3000-WRITE-PARTITION-CONTROL-CARDS SECTION.
+           STRING 'FZBCT' WS-PART-DSN-SUFFIX DELIMITED BY SIZE
+                  INTO WS-PART-CTL-DD
+           OPEN OUTPUT PART-CONTROL-FILE
+           IF WS-PARTCTL-STATUS NOT = '00'
+              DISPLAY 'FZB1024E - ERROR OPENING ' WS-PART-CTL-DD
+                      ', STATUS=' WS-PARTCTL-STATUS
+              SET WS-FILE-ERROR TO TRUE
+           ELSE
+              MOVE SPACES       TO PART-CTL-RECORD
+              MOVE 'MAXV'       TO FZB-REC-TYPE OF PART-CTL-RECORD
+              MOVE WS-SLICE-END TO FZB-MAX-VALUE OF PART-CTL-RECORD
+              WRITE PART-CTL-RECORD
+              IF WS-PARTCTL-STATUS NOT = '00'
+                 DISPLAY 'FZB1024E - ERROR WRITING ' WS-PART-CTL-DD
+                         ', STATUS=' WS-PARTCTL-STATUS
+                 SET WS-FILE-ERROR TO TRUE
+              END-IF
+
+              MOVE SPACES         TO PART-CTL-RECORD
+              MOVE 'STRT'         TO FZB-REC-TYPE OF PART-CTL-RECORD
+              MOVE WS-SLICE-START TO FZB-START-VALUE OF PART-CTL-RECORD
+              WRITE PART-CTL-RECORD
+              IF WS-PARTCTL-STATUS NOT = '00'
+                 DISPLAY 'FZB1024E - ERROR WRITING ' WS-PART-CTL-DD
+                         ', STATUS=' WS-PARTCTL-STATUS
+                 SET WS-FILE-ERROR TO TRUE
+              END-IF
+
+              PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                        UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                  MOVE SPACES TO PART-CTL-RECORD
+                  MOVE 'RULE' TO FZB-REC-TYPE OF PART-CTL-RECORD
+                  MOVE WS-RULE-DIVISOR (WS-RULE-IDX)
+                       TO FZB-DIVISOR OF PART-CTL-RECORD
+                  MOVE WS-RULE-LABEL (WS-RULE-IDX)
+                       TO FZB-LABEL OF PART-CTL-RECORD
+                  WRITE PART-CTL-RECORD
+                  IF WS-PARTCTL-STATUS NOT = '00'
+                     DISPLAY 'FZB1024E - ERROR WRITING ' WS-PART-CTL-DD
+                             ', STATUS=' WS-PARTCTL-STATUS
+                     SET WS-FILE-ERROR TO TRUE
+                  END-IF
+              END-PERFORM
+
+              CLOSE PART-CONTROL-FILE
+              IF WS-PARTCTL-STATUS NOT = '00'
+                 DISPLAY 'FZB1024E - ERROR CLOSING ' WS-PART-CTL-DD
+                         ', STATUS=' WS-PARTCTL-STATUS
+                 SET WS-FILE-ERROR TO TRUE
+              END-IF
+           END-IF.
