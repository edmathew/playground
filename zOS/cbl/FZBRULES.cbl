@@ -0,0 +1,405 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+
+       PROGRAM-ID.     FZBRULES.
+       INSTALLATION.   PT-SI.
+       AUTHOR.         Edgar Mateus.
+       DATE-WRITTEN.   Aug 2026.
+
+      *----------------------------------------------------------------
+      * FZBRULES - maintain the FIZZBUZZ divisor/label rule table
+      * ========================================================
+      *  Reads the existing FZBCTL control-card dataset (DD FZBCTL)
+      *  and a batch of maintenance transactions (DD FZBRTXN, copybook
+      *  FZBRTXN - one ADD/CHG/DEL per record) and writes a refreshed
+      *  FZBCTL dataset (DD FZBCTNEW) with the rule table updated.
+      *  Non-RULE control records (MAXV/STRT/PART) are copied through
+      *  unchanged.  This lets operations maintain the rule set as a
+      *  governed, auditable batch run instead of hand-editing the
+      *  control-card dataset with ISPF.
+      *
+      *  Validation, each rejected on its own (the run continues with
+      *  the remaining transactions so one bad card doesn't block the
+      *  rest of the batch):
+      *    ADD - divisor must be numeric and not already on the table;
+      *          label must not be blank.
+      *    CHG - divisor must already be on the table; label must not
+      *          be blank.
+      *    DEL - divisor must already be on the table.
+      *  RETURN-CODE is 0 if every transaction was applied, 4 if one
+      *  or more were rejected (the accepted ones are still applied
+      *  and the refreshed dataset is still written), 8 if a required
+      *  input dataset is missing, or 12 if the incoming FZBCTL itself
+      *  contained a RULE record with a non-numeric divisor or more
+      *  rows than the rule/other-record tables hold - such a row is
+      *  dropped from the refreshed dataset, so RC 12 must not be
+      *  ignored the way a 0 or 4 can be.
+      *----------------------------------------------------------------
+      *   DATE         AUTHOR               ALTER
+      *   ----         ------            ----------
+      * 2026/08/08  Edgar Mateus       Initial version.
+      * 2026/08/08  Edgar Mateus       Report and count FZBCTL rows
+      *                                dropped while loading, instead
+      *                                of discarding them silently.
+      *----------------------------------------------------------------
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+         CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-3090.
+
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT CONTROL-CARD-FILE ASSIGN TO FZBCTL
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBCTL-STATUS.
+
+              SELECT TRANSACTION-FILE ASSIGN TO FZBRTXN
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBRTXN-STATUS.
+
+              SELECT NEW-CONTROL-FILE ASSIGN TO FZBCTNEW
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS WS-FZBCTNEW-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+         FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCTL.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBRTXN.
+
+       FD  NEW-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY FZBCTL REPLACING FZB-CONTROL-RECORD BY NEW-CONTROL-RECORD.
+
+         WORKING-STORAGE SECTION.
+       01  WS-FZBCTL-STATUS              PIC XX VALUE SPACES.
+       01  WS-FZBRTXN-STATUS             PIC XX VALUE SPACES.
+       01  WS-FZBCTNEW-STATUS            PIC XX VALUE SPACES.
+       01  WS-CTL-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-CTL-EOF                VALUE 'Y'.
+       01  WS-TXN-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-TXN-EOF                VALUE 'Y'.
+
+      *--  Non-RULE control records (MAXV/STRT/PART) are passed
+      *    through unchanged, in the order they were read.
+       01  WS-OTHER-COUNT                PIC 99 VALUE ZERO.
+       01  WS-OTHER-TABLE.
+           05  WS-OTHER-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WS-OTHER-IDX.
+               10  WS-OTHER-RECORD       PIC X(80).
+
+       01  WS-RULE-COUNT                 PIC 99 VALUE ZERO.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY WS-RULE-IDX.
+               10  WS-RULE-DIVISOR       PIC 9(3).
+               10  WS-RULE-LABEL         PIC X(10).
+
+       01  WS-FOUND-IDX                  PIC 99 VALUE ZERO.
+       01  WS-TXN-DIVISOR-NUM             PIC 9(3) VALUE ZERO.
+
+       01  WS-TXN-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-TXN-APPLIED-COUNT          PIC 9(4) VALUE ZERO.
+       01  WS-TXN-REJECTED-COUNT         PIC 9(4) VALUE ZERO.
+       01  WS-ADD-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-CHG-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-DEL-COUNT                  PIC 9(4) VALUE ZERO.
+
+      *--  Records dropped while loading the existing FZBCTL itself
+      *    (bad divisor, or the rule/other-record tables were already
+      *    full) - kept separate from WS-TXN-REJECTED-COUNT because
+      *    these are pre-existing FZBCTL rows, not this run's
+      *    transactions, and their loss means the refreshed dataset
+      *    would come out smaller than the one that was read in.
+       01  WS-LOAD-REJECTED-COUNT        PIC 9(4) VALUE ZERO.
+
+       01  WS-RETURN-CODE                PIC S9(4) VALUE ZERO.
+           88  WS-RC-NORMAL              VALUE 0.
+           88  WS-RC-SOME-REJECTED       VALUE 4.
+           88  WS-RC-FILE-ERROR          VALUE 8.
+           88  WS-RC-LOAD-REJECTED       VALUE 12.
+
+      **********************************************
+       PROCEDURE DIVISION.
+      **********************************************
+       MAINLINE SECTION.
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|         FIZZ BUZZ - RULE MAINTENANCE          |'
+           DISPLAY '+----------------------------------------------+'
+
+           PERFORM 1000-LOAD-CURRENT-CONTROL-FILE
+
+           IF NOT WS-RC-NORMAL
+              PERFORM 9900-ABORT-RUN
+           END-IF
+
+           PERFORM 2000-APPLY-TRANSACTIONS
+
+           IF NOT WS-RC-NORMAL
+              PERFORM 9900-ABORT-RUN
+           END-IF
+
+           PERFORM 3000-WRITE-NEW-CONTROL-FILE
+
+           IF NOT WS-RC-NORMAL
+              PERFORM 9900-ABORT-RUN
+           END-IF
+
+           IF NOT WS-RC-FILE-ERROR AND WS-LOAD-REJECTED-COUNT > ZERO
+              SET WS-RC-LOAD-REJECTED TO TRUE
+           ELSE IF NOT WS-RC-FILE-ERROR AND WS-TXN-REJECTED-COUNT > ZERO
+              SET WS-RC-SOME-REJECTED TO TRUE
+           END-IF
+
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|     RULE MAINTENANCE - END BATCH              |'
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|  Records dropped on load: ' WS-LOAD-REJECTED-COUNT
+           DISPLAY '|  Transactions read.....: ' WS-TXN-COUNT
+           DISPLAY '|  Transactions applied..: ' WS-TXN-APPLIED-COUNT
+           DISPLAY '|  Transactions rejected.: ' WS-TXN-REJECTED-COUNT
+           DISPLAY '|  Adds / Changes / Dels.: ' WS-ADD-COUNT
+                   '/' WS-CHG-COUNT '/' WS-DEL-COUNT
+           DISPLAY '|  Rules on new table....: ' WS-RULE-COUNT
+           DISPLAY '+----------------------------------------------+'
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-CURRENT-CONTROL-FILE - read the existing FZBCTL
+      * dataset, keeping non-RULE records as-is and the RULE records
+      * in a working table the transactions are applied against.
+      *----------------------------------------------------------------
+       1000-LOAD-CURRENT-CONTROL-FILE SECTION.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-FZBCTL-STATUS NOT = '00'
+              DISPLAY 'FZB3008E - FZBCTL DATASET NOT AVAILABLE'
+              SET WS-RC-FILE-ERROR TO TRUE
+           ELSE
+              PERFORM UNTIL WS-CTL-EOF
+                 READ CONTROL-CARD-FILE
+                   AT END
+                     SET WS-CTL-EOF TO TRUE
+                   NOT AT END
+                     PERFORM 1100-FILE-CONTROL-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       1100-FILE-CONTROL-RECORD SECTION.
+           IF FZB-REC-IS-RULE OF FZB-CONTROL-RECORD
+              IF FZB-DIVISOR OF FZB-CONTROL-RECORD IS NOT NUMERIC
+                 DISPLAY 'FZB3029W - RULE DROPPED, BAD DIVISOR: '
+                         FZB-DIVISOR OF FZB-CONTROL-RECORD
+                 ADD 1 TO WS-LOAD-REJECTED-COUNT
+              ELSE IF WS-RULE-COUNT >= 20
+                 DISPLAY 'FZB3030W - RULE DROPPED, TABLE FULL: '
+                         FZB-DIVISOR OF FZB-CONTROL-RECORD
+                 ADD 1 TO WS-LOAD-REJECTED-COUNT
+              ELSE
+                 ADD 1 TO WS-RULE-COUNT
+                 MOVE FZB-DIVISOR OF FZB-CONTROL-RECORD
+                   TO WS-RULE-DIVISOR (WS-RULE-COUNT)
+                 MOVE FZB-LABEL OF FZB-CONTROL-RECORD
+                   TO WS-RULE-LABEL (WS-RULE-COUNT)
+              END-IF
+           ELSE
+              IF WS-OTHER-COUNT >= 10
+                 DISPLAY 'FZB3031W - CONTROL RECORD DROPPED, '
+                         'TABLE FULL: ' FZB-REC-TYPE OF
+                         FZB-CONTROL-RECORD
+                 ADD 1 TO WS-LOAD-REJECTED-COUNT
+              ELSE
+                 ADD 1 TO WS-OTHER-COUNT
+                 MOVE FZB-CONTROL-RECORD
+                   TO WS-OTHER-RECORD (WS-OTHER-COUNT)
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2000-APPLY-TRANSACTIONS - read each FZBRTXN record and apply
+      * it to the in-memory rule table, validating as we go.
+      *----------------------------------------------------------------
+       2000-APPLY-TRANSACTIONS SECTION.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FZBRTXN-STATUS NOT = '00'
+              DISPLAY 'FZB3012E - FZBRTXN DATASET NOT AVAILABLE'
+              SET WS-RC-FILE-ERROR TO TRUE
+           ELSE
+              PERFORM UNTIL WS-TXN-EOF
+                 READ TRANSACTION-FILE
+                   AT END
+                     SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                     ADD 1 TO WS-TXN-COUNT
+                     PERFORM 2100-APPLY-ONE-TRANSACTION
+                 END-READ
+              END-PERFORM
+              CLOSE TRANSACTION-FILE
+           END-IF.
+
+       2100-APPLY-ONE-TRANSACTION SECTION.
+           PERFORM 2150-FIND-RULE-BY-DIVISOR
+
+           EVALUATE TRUE
+               WHEN FZB-TXN-IS-ADD
+                    PERFORM 2200-APPLY-ADD
+               WHEN FZB-TXN-IS-CHANGE
+                    PERFORM 2300-APPLY-CHANGE
+               WHEN FZB-TXN-IS-DELETE
+                    PERFORM 2400-APPLY-DELETE
+               WHEN OTHER
+                    DISPLAY 'FZB3020W - UNKNOWN TRANSACTION ACTION: '
+                            FZB-TXN-ACTION
+                    ADD 1 TO WS-TXN-REJECTED-COUNT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * 2150-FIND-RULE-BY-DIVISOR - sets WS-FOUND-IDX to the table
+      * position of FZB-TXN-DIVISOR, or zero if it is not on the
+      * table (or is not numeric).
+      *----------------------------------------------------------------
+       2150-FIND-RULE-BY-DIVISOR SECTION.
+           MOVE ZERO TO WS-FOUND-IDX
+           IF FZB-TXN-DIVISOR IS NUMERIC
+              MOVE FZB-TXN-DIVISOR TO WS-TXN-DIVISOR-NUM
+              PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                        UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                  IF WS-RULE-DIVISOR (WS-RULE-IDX) = WS-TXN-DIVISOR-NUM
+                     MOVE WS-RULE-IDX TO WS-FOUND-IDX
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+       2200-APPLY-ADD SECTION.
+           IF FZB-TXN-DIVISOR IS NOT NUMERIC
+                 OR FZB-TXN-DIVISOR = ZERO
+              DISPLAY 'FZB3021W - ADD REJECTED, BAD DIVISOR: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE IF FZB-TXN-LABEL = SPACES
+              DISPLAY 'FZB3022W - ADD REJECTED, BLANK LABEL FOR: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE IF WS-FOUND-IDX > ZERO
+              DISPLAY 'FZB3023W - ADD REJECTED, DUPLICATE DIVISOR: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE IF WS-RULE-COUNT >= 20
+              DISPLAY 'FZB3024W - ADD REJECTED, RULE TABLE FULL: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE
+              ADD 1 TO WS-RULE-COUNT
+              MOVE WS-TXN-DIVISOR-NUM TO
+                   WS-RULE-DIVISOR (WS-RULE-COUNT)
+              MOVE FZB-TXN-LABEL TO WS-RULE-LABEL (WS-RULE-COUNT)
+              ADD 1 TO WS-TXN-APPLIED-COUNT
+              ADD 1 TO WS-ADD-COUNT
+           END-IF.
+
+       2300-APPLY-CHANGE SECTION.
+           IF WS-FOUND-IDX = ZERO
+              DISPLAY 'FZB3025W - CHANGE REJECTED, NOT FOUND: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE IF FZB-TXN-LABEL = SPACES
+              DISPLAY 'FZB3026W - CHANGE REJECTED, BLANK LABEL FOR: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE
+              MOVE FZB-TXN-LABEL TO WS-RULE-LABEL (WS-FOUND-IDX)
+              ADD 1 TO WS-TXN-APPLIED-COUNT
+              ADD 1 TO WS-CHG-COUNT
+           END-IF.
+
+       2400-APPLY-DELETE SECTION.
+           IF WS-FOUND-IDX = ZERO
+              DISPLAY 'FZB3027W - DELETE REJECTED, NOT FOUND: '
+                      FZB-TXN-DIVISOR
+              ADD 1 TO WS-TXN-REJECTED-COUNT
+           ELSE
+              PERFORM VARYING WS-RULE-IDX FROM WS-FOUND-IDX BY 1
+                        UNTIL WS-RULE-IDX >= WS-RULE-COUNT
+                  MOVE WS-RULE-ENTRY (WS-RULE-IDX + 1)
+                    TO WS-RULE-ENTRY (WS-RULE-IDX)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-RULE-COUNT
+              ADD 1 TO WS-TXN-APPLIED-COUNT
+              ADD 1 TO WS-DEL-COUNT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3000-WRITE-NEW-CONTROL-FILE - write the refreshed FZBCTL
+      * dataset: the non-RULE records first, unchanged, followed by
+      * the updated rule table.
+      *----------------------------------------------------------------
+       3000-WRITE-NEW-CONTROL-FILE SECTION.
+           OPEN OUTPUT NEW-CONTROL-FILE
+           IF WS-FZBCTNEW-STATUS NOT = '00'
+              DISPLAY 'FZB3028E - ERROR OPENING FZBCTNEW, STATUS='
+                      WS-FZBCTNEW-STATUS
+              SET WS-RC-FILE-ERROR TO TRUE
+           ELSE
+              PERFORM VARYING WS-OTHER-IDX FROM 1 BY 1
+                        UNTIL WS-OTHER-IDX > WS-OTHER-COUNT
+                  MOVE WS-OTHER-RECORD (WS-OTHER-IDX)
+                    TO NEW-CONTROL-RECORD
+                  WRITE NEW-CONTROL-RECORD
+                  IF WS-FZBCTNEW-STATUS NOT = '00'
+                     DISPLAY 'FZB3028E - ERROR WRITING FZBCTNEW, '
+                             'STATUS=' WS-FZBCTNEW-STATUS
+                     SET WS-RC-FILE-ERROR TO TRUE
+                  END-IF
+              END-PERFORM
+
+              PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                        UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                  MOVE SPACES TO NEW-CONTROL-RECORD
+                  MOVE 'RULE' TO FZB-REC-TYPE OF NEW-CONTROL-RECORD
+                  MOVE WS-RULE-DIVISOR (WS-RULE-IDX)
+                    TO FZB-DIVISOR OF NEW-CONTROL-RECORD
+                  MOVE WS-RULE-LABEL (WS-RULE-IDX)
+                    TO FZB-LABEL OF NEW-CONTROL-RECORD
+                  WRITE NEW-CONTROL-RECORD
+                  IF WS-FZBCTNEW-STATUS NOT = '00'
+                     DISPLAY 'FZB3028E - ERROR WRITING FZBCTNEW, '
+                             'STATUS=' WS-FZBCTNEW-STATUS
+                     SET WS-RC-FILE-ERROR TO TRUE
+                  END-IF
+              END-PERFORM
+
+              CLOSE NEW-CONTROL-FILE
+              IF WS-FZBCTNEW-STATUS NOT = '00'
+                 DISPLAY 'FZB3028E - ERROR CLOSING FZBCTNEW, STATUS='
+                         WS-FZBCTNEW-STATUS
+                 SET WS-RC-FILE-ERROR TO TRUE
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 9900-ABORT-RUN - a required input dataset was missing, or the
+      * refreshed FZBCTL dataset could not be opened/written; report
+      * and end the run rather than claim the batch succeeded.
+      *----------------------------------------------------------------
+       9900-ABORT-RUN SECTION.
+           DISPLAY '+----------------------------------------------+'
+           DISPLAY '|     RULE MAINTENANCE - ABORTED                |'
+           DISPLAY '+----------------------------------------------+'
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
