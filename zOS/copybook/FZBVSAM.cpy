@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * FZBVSAM - FIZZBUZZ VSAM KSDS lookup record (36 bytes)
+      * ========================================================
+      *  Keyed on FZB-VSAM-KEY (the counter value) so downstream
+      *  programs can do a direct READ for a single number instead
+      *  of scanning the sequential FZBOUT dataset.
+      *----------------------------------------------------------------
+       01  FZB-VSAM-RECORD.
+           05  FZB-VSAM-KEY            PIC 9(7).
+           05  FZB-VSAM-LABEL          PIC X(20).
+           05  FZB-VSAM-BUS-DATE       PIC X(8).
+           05  FILLER                  PIC X(1).
