@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * FZBRTXN - FZBRULES maintenance transaction record (80 bytes)
+      * ========================================================
+      *  One record requests one change to the divisor/label rule
+      *  table maintained in the FZBCTL control-card dataset.
+      *    'ADD' -> add FZB-TXN-DIVISOR/FZB-TXN-LABEL as a new rule
+      *    'CHG' -> replace the label of the existing FZB-TXN-DIVISOR
+      *             rule with FZB-TXN-LABEL
+      *    'DEL' -> remove the existing FZB-TXN-DIVISOR rule
+      *----------------------------------------------------------------
+       01  FZB-TXN-RECORD.
+           05  FZB-TXN-ACTION          PIC X(3).
+               88  FZB-TXN-IS-ADD      VALUE 'ADD'.
+               88  FZB-TXN-IS-CHANGE   VALUE 'CHG'.
+               88  FZB-TXN-IS-DELETE   VALUE 'DEL'.
+           05  FZB-TXN-DIVISOR         PIC X(3).
+           05  FZB-TXN-LABEL           PIC X(10).
+           05  FILLER                  PIC X(64).
