@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * FZBCKPT - FIZZBUZZ checkpoint record (20 bytes)
+      * ========================================================
+      *  Written periodically (every FZB-CKPT-INTERVAL counters) to
+      *  DD FZBCKPT while the WS-COUNTER loop runs.  On a PARM of
+      *  RESTART, FIZZBUZZ reads the last record in this file and
+      *  resumes the loop from FZB-CKPT-LAST-COUNTER + 1 instead of
+      *  starting over at 1.
+      *----------------------------------------------------------------
+       01  FZB-CHECKPOINT-RECORD.
+           05  FZB-CKPT-LAST-COUNTER   PIC 9(7).
+           05  FZB-CKPT-TIME.
+               10  FZB-CKPT-HH         PIC 99.
+               10  FZB-CKPT-MM         PIC 99.
+               10  FZB-CKPT-SS         PIC 99.
+           05  FILLER                  PIC X(7).
