@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * FZBPART - FIZZBUZZ partition-descriptor record (80 bytes)
+      * ========================================================
+      *  One record per sub-range produced by FZBSPLIT.  Each
+      *  partitioned FIZZBUZZ job step reads its own descriptor (by
+      *  FZB-PART-NUMBER) to find the slice of the range it owns and
+      *  the output-dataset suffix to tag its generation with; FZBMERGE
+      *  reads the same records to resequence the partial outputs.
+      *----------------------------------------------------------------
+       01  FZB-PARTITION-RECORD.
+           05  FZB-PART-NUMBER         PIC 99.
+           05  FZB-PART-START          PIC 9(7).
+           05  FZB-PART-END            PIC 9(7).
+           05  FZB-PART-DSN-SUFFIX     PIC X(2).
+           05  FILLER                  PIC X(62).
