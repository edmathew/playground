@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * FZBAUDT - FIZZBUZZ run-metadata audit record (74 bytes)
+      * ========================================================
+      *  One record appended to DD FZBAUDT at the end of every
+      *  FIZZBUZZ execution (OPEN EXTEND) so a history of every run
+      *  survives independently of SYSOUT retention.
+      *----------------------------------------------------------------
+       01  FZB-AUDIT-RECORD.
+           05  FZB-AUD-RUN-DATE        PIC X(8).
+           05  FZB-AUD-RUN-TIME.
+               10  FZB-AUD-HH          PIC 99.
+               10  FZB-AUD-MM          PIC 99.
+               10  FZB-AUD-SS          PIC 99.
+           05  FZB-AUD-START-CTR       PIC 9(7).
+           05  FZB-AUD-MAX-VALUE       PIC 9(7).
+           05  FZB-AUD-FIZZ-COUNT      PIC 9(7).
+           05  FZB-AUD-BUZZ-COUNT      PIC 9(7).
+           05  FZB-AUD-FIZZBUZZ-COUNT  PIC 9(7).
+      *--  Counter matched a rule other than the divisor-3/divisor-5
+      *    pair (e.g. a divisor-7 rule added via FZBRULES) - kept
+      *    separate from FZB-AUD-PLAIN-COUNT so a genuine no-match
+      *    plain number stays distinguishable from an extra-rule match
+      *    once a 3rd+ rule is in play.
+           05  FZB-AUD-OTHER-COUNT     PIC 9(7).
+           05  FZB-AUD-PLAIN-COUNT     PIC 9(7).
+           05  FZB-AUD-TOTAL-COUNT     PIC 9(7).
+           05  FZB-AUD-RETURN-CODE     PIC S9(4).
