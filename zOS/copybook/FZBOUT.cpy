@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * FZBOUT - FIZZBUZZ sequential output record (40 bytes)
+      * ========================================================
+      *  One record per counter value processed.  Written to the
+      *  QSAM report dataset (DD FZBOUT) so downstream batch steps
+      *  can read FIZZBUZZ's results instead of scraping SYSOUT.
+      *----------------------------------------------------------------
+       01  FZB-OUTPUT-RECORD.
+           05  FZB-OUT-COUNTER         PIC 9(7).
+           05  FZB-OUT-LABEL           PIC X(20).
+           05  FZB-OUT-BUS-DATE        PIC X(8).
+           05  FILLER                  PIC X(5).
