@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      * FZBCTL - FIZZBUZZ control-card / rule record (80 bytes)
+      * ========================================================
+      *  One record describes either the run's upper bound, its
+      *  starting point (for restart/partitioned runs) or a single
+      *  divisor/label rule.  FZB-REC-TYPE tells which fields apply.
+      *    'MAXV' -> FZB-MAX-VALUE    is the upper bound for the run
+      *    'STRT' -> FZB-START-VALUE  is the first counter to process
+      *    'RULE' -> FZB-DIVISOR/FZB-LABEL is one Fizz/Buzz-style rule
+      *    'PART' -> FZB-PART-COUNT   is the number of parallel slices
+      *              FZBSPLIT should divide the MAXV range into (2
+      *              digits, matching FZB-PART-NUMBER in FZBPART.cpy -
+      *              a split of more than 99 ways is not supported)
+      *  Maintained by FZBRULES (RULE records) and read by FIZZBUZZ
+      *  and FZBSPLIT.
+      *----------------------------------------------------------------
+       01  FZB-CONTROL-RECORD.
+           05  FZB-REC-TYPE            PIC X(4).
+               88  FZB-REC-IS-MAXV     VALUE 'MAXV'.
+               88  FZB-REC-IS-START    VALUE 'STRT'.
+               88  FZB-REC-IS-RULE     VALUE 'RULE'.
+               88  FZB-REC-IS-PART     VALUE 'PART'.
+           05  FZB-MAX-VALUE           PIC X(7).
+           05  FZB-START-VALUE         PIC X(7).
+           05  FZB-DIVISOR             PIC X(3).
+           05  FZB-LABEL               PIC X(10).
+           05  FZB-PART-COUNT          PIC X(2).
+           05  FILLER                  PIC X(47).
