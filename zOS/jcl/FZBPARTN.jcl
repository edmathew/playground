@@ -0,0 +1,87 @@
+//FZBPART  JOB  (ACCTNO),'FIZZ BUZZ PARTN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Sample partitioned run of FIZZBUZZ for a large range.
+//*
+//* HLQ.FIZZBUZZ.MASTER holds the master control card: MAXV (the
+//* overall upper bound), optional STRT, a PART record giving the
+//* number of slices, and the RULE records (see copybook FZBCTL).
+//*
+//* Step SPLIT computes the sub-ranges and writes:
+//*   - HLQ.FIZZBUZZ.PART        (FZBPART descriptors, one per slice)
+//*   - HLQ.FIZZBUZZ.CTL.P01..Pnn (one self-contained FZBCTL per slice)
+//*
+//* Steps FZB01/FZB02/... each run FIZZBUZZ (unchanged) against its
+//* own slice's control-card dataset and write its own output slice,
+//* its own VSAM lookup slice (HLQ.FIZZBUZZ.LOOKUP.Pnn, each
+//* pre-defined by IDCAMS DEFINE CLUSTER the same way the single-job
+//* HLQ.FIZZBUZZ.LOOKUP is) and its own audit slice
+//* (HLQ.FIZZBUZZ.AUDIT.Pnn) - every partition step opens its KSDS
+//* OUTPUT and OPEN EXTENDs FZBAUDT, so sharing one DSN across
+//* concurrent steps would let one step wipe out or corrupt another's
+//* rows.  On a real LPAR these would be separate job steps submitted
+//* so they execute concurrently (e.g. via parallel job classes or a
+//* scheduler's "run in parallel" feature) instead of one after
+//* another as shown here.
+//*
+//* Step MERGE concatenates the output slices back into one ordered
+//* dataset and rebuilds the single combined VSAM lookup file
+//* (HLQ.FIZZBUZZ.LOOKUP) from the per-partition KSDS files.  The
+//* per-partition audit slices are not merged by FZBMERGE (the audit
+//* trail is informational) - operations may cat/IEBGENER
+//* them into HLQ.FIZZBUZZ.AUDIT out of band if a single combined
+//* history is wanted.
+//*
+//* FZBCKPT.Pnn and FZBAUDT.Pnn are DISP=MOD, not DISP=NEW or SHR: a
+//* partition step that abends needs its own checkpoint dataset to
+//* still exist (and to be extended, not re-created) when PARM=
+//* 'RESTART' resubmits that one FZBnn step, the same as the
+//* single-job restart form documented in FIZZBUZZ.jcl.
+//*--------------------------------------------------------------
+//SPLIT    EXEC PGM=FZBSPLIT
+//STEPLIB  DD DSN=HLQ.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL   DD DSN=HLQ.FIZZBUZZ.MASTER,DISP=SHR
+//FZBPART  DD DSN=HLQ.FIZZBUZZ.PART,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//FZBCT01  DD DSN=HLQ.FIZZBUZZ.CTL.P01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//FZBCT02  DD DSN=HLQ.FIZZBUZZ.CTL.P02,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//FZB01    EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=HLQ.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL   DD DSN=HLQ.FIZZBUZZ.CTL.P01,DISP=SHR
+//FZBOUT   DD DSN=HLQ.FIZZBUZZ.OUT.P01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=40)
+//FZBVSAM  DD DSN=HLQ.FIZZBUZZ.LOOKUP.P01,DISP=SHR
+//FZBCKPT  DD DSN=HLQ.FIZZBUZZ.CHECKPT.P01,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=20)
+//FZBAUDT  DD DSN=HLQ.FIZZBUZZ.AUDIT.P01,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),DCB=(RECFM=FB,LRECL=74)
+//SYSOUT   DD SYSOUT=*
+//*
+//FZB02    EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=HLQ.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL   DD DSN=HLQ.FIZZBUZZ.CTL.P02,DISP=SHR
+//FZBOUT   DD DSN=HLQ.FIZZBUZZ.OUT.P02,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=40)
+//FZBVSAM  DD DSN=HLQ.FIZZBUZZ.LOOKUP.P02,DISP=SHR
+//FZBCKPT  DD DSN=HLQ.FIZZBUZZ.CHECKPT.P02,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),DCB=(RECFM=FB,LRECL=20)
+//FZBAUDT  DD DSN=HLQ.FIZZBUZZ.AUDIT.P02,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),DCB=(RECFM=FB,LRECL=74)
+//SYSOUT   DD SYSOUT=*
+//*
+//MERGE    EXEC PGM=FZBMERGE
+//STEPLIB  DD DSN=HLQ.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBPART  DD DSN=HLQ.FIZZBUZZ.PART,DISP=SHR
+//FZBOT01  DD DSN=HLQ.FIZZBUZZ.OUT.P01,DISP=SHR
+//FZBOT02  DD DSN=HLQ.FIZZBUZZ.OUT.P02,DISP=SHR
+//FZBOUT   DD DSN=HLQ.FIZZBUZZ.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),DCB=(RECFM=FB,LRECL=40)
+//FZBVK01  DD DSN=HLQ.FIZZBUZZ.LOOKUP.P01,DISP=SHR
+//FZBVK02  DD DSN=HLQ.FIZZBUZZ.LOOKUP.P02,DISP=SHR
+//FZBVSAM  DD DSN=HLQ.FIZZBUZZ.LOOKUP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
