@@ -0,0 +1,65 @@
+//FIZZBUZ  JOB  (ACCTNO),'FIZZ BUZZ',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Sample production JCL for PROGRAM-ID FIZZBUZZ.
+//*
+//* PARM options:
+//*   PARM='RESTART'      - resume from the last FZBCKPT checkpoint
+//*                          instead of starting at FZBCTL01's STRT
+//*                          value (or 1 if none is supplied).
+//*   PARM='MAX=10000'    - quick override of the upper bound without
+//*                          touching the FZBCTL control-card dataset
+//*                          (no zero-padding required - the digits
+//*                          after MAX= may be any length up to 7).
+//*
+//* FZBCTL carries the MAXV/STRT/RULE control cards that are
+//* maintained with FZBRULES.
+//*
+//* FZBOUT is a GDG base - one generation per business date.
+//* Create the base once with:
+//*   IDCAMS DEFINE GDG (NAME(HLQ.FIZZBUZZ.OUTPUT) LIMIT(31) SCRATCH)
+//*
+//* Restarting a step that abended partway through the range must
+//* extend the SAME generation the aborted run created, not allocate
+//* a new one - a GDG (+1) with DISP=NEW hands a normal run a brand
+//* new, empty generation every time it's submitted, which on a
+//* restart submission would extend nothing and lose every record
+//* from 1 through the last checkpoint.  The normal-run FZBOUT DD
+//* below therefore catalogs the generation on abend too (not just
+//* on a clean STOP RUN), so the aborted run's partial generation is
+//* the current one ("+0"/"0") the next time the job is submitted;
+//* the restart form of FZBOUT further down extends that generation
+//* with DISP=MOD instead of allocating (+1) again.  Use PARM='RESTART'
+//* together with the restart FZBOUT DD, never with the normal one.
+//*--------------------------------------------------------------
+//FZBSTEP  EXEC PGM=FIZZBUZZ
+//*                              PARM='RESTART'
+//STEPLIB  DD DSN=HLQ.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL   DD DSN=HLQ.FIZZBUZZ.CONTROL,DISP=SHR
+//*--  Normal run - allocates the next generation and keeps it
+//*    (cataloged) whether the step ends clean or abends.
+//FZBOUT   DD DSN=HLQ.FIZZBUZZ.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//*--  Restart form (use instead of the DD above, together with
+//*    PARM='RESTART') - extends the generation the aborted run
+//*    already created and cataloged, rather than allocating a new
+//*    one:
+//*FZBOUT  DD DSN=HLQ.FIZZBUZZ.OUTPUT(0),DISP=MOD
+//FZBVSAM  DD DSN=HLQ.FIZZBUZZ.LOOKUP,DISP=SHR
+//*--  FZBCKPT/FZBAUDT are extended-or-created, not DISP=SHR: the
+//*    checkpoint and audit datasets do not exist before the very
+//*    first run, and 2500-DETERMINE-START-COUNTER/9800-WRITE-AUDIT-
+//*    RECORD are written to create them on first use (OPEN OUTPUT
+//*    when OPEN INPUT/EXTEND comes back with a not-found status).
+//*    DISP=SHR would fail the allocation before the program ever got
+//*    control, so MOD (extend if present, allocate if not) is used
+//*    instead, the same as the restart form of FZBOUT above.
+//FZBCKPT  DD DSN=HLQ.FIZZBUZZ.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//FZBAUDT  DD DSN=HLQ.FIZZBUZZ.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
